@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: TARJETA
+      * Purpose:  Time-card (time & attendance) record layout read by
+      *           01_nomina ahead of the gross-pay calculation.
+      *           One record per employee per punch; TC-SHIFT-CODE
+      *           tells the payroll run whether the hours are regular
+      *           or overtime. Sorted ascending by TC-EMP-ID.
+      ******************************************************************
+       01  TIME-CARD-RECORD.
+           05  TC-EMP-ID               PIC 9(6).
+           05  TC-WORK-DATE            PIC 9(8).
+           05  TC-HOURS                PIC 9(2)V99.
+           05  TC-SHIFT-CODE           PIC X(1).
+      *        "R" = horas regulares, "O" = horas extra
