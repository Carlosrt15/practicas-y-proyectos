@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: EMPREG
+      * Purpose:  Employee master record layout, shared by every
+      *           program that reads or maintains EMPLOYEE-MASTER.
+      ******************************************************************
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID                  PIC 9(6).
+           05  EMP-NAME                PIC X(30).
+           05  EMP-DEPT                PIC X(4).
+           05  EMP-PAY-RATE            PIC 9(3)V99.
+           05  EMP-STD-HOURS           PIC 9(3)V99.
+           05  EMP-STATUS              PIC X(1).
+           05  EMP-BANK-ROUTING        PIC X(9).
+           05  EMP-BANK-ACCOUNT        PIC X(17).
