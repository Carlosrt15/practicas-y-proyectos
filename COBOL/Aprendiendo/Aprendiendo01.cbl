@@ -17,6 +17,7 @@
        01  RESULTADO_resta PIC 9(5).
        01  RESULTADO_mult PIC 9(5).
        01  RESULTADO_div PIC 9(5).
+       COPY ARITMLK.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -29,7 +30,17 @@
            ADD NUM1 TO NUM2  GIVING RESULTADO_suma.
            SUBTRACT NUM1 FROM NUM2  GIVING RESULTADO_resta.
            MULTIPLY NUM1 by NUM2  GIVING RESULTADO_mult.
-           DIVIDE NUM1 by NUM2  GIVING RESULTADO_div.
+
+           MOVE NUM1 TO ARITM-NUM1.
+           MOVE NUM2 TO ARITM-NUM2.
+           MOVE "D"  TO ARITM-OPERACION.
+           CALL "Aritmetica-validada" USING ARITM-PARAMETROS.
+           IF ARITM-ERROR = "1"
+               DISPLAY "No se puede dividir entre cero"
+               MOVE ZERO TO RESULTADO_div
+           ELSE
+               MOVE ARITM-RESULTADO TO RESULTADO_div
+           END-IF.
 
            DISPLAY "El resultado de la suma es: " RESULTADO_suma.
            DISPLAY "El resultado de la resta es: " RESULTADO_resta.
