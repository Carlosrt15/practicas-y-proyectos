@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: TRANSFE
+      * Purpose:  Fixed-format bank direct-deposit transfer file
+      *           produced by 02_transferencia. One header record, one
+      *           detail record per employee, one trailer record.
+      ******************************************************************
+       01  TRANSFER-HEADER-RECORD.
+           05  TRH-TIPO-REGISTRO       PIC X(1)   VALUE "H".
+           05  TRH-FECHA               PIC 9(8).
+           05  FILLER                  PIC X(52)  VALUE SPACE.
+
+       01  TRANSFER-DETAIL-RECORD.
+           05  TRD-TIPO-REGISTRO       PIC X(1)   VALUE "D".
+           05  TRD-EMP-ID              PIC 9(6).
+           05  TRD-BANK-ROUTING        PIC X(9).
+           05  TRD-BANK-ACCOUNT        PIC X(17).
+           05  TRD-MONTO               PIC 9(9)V99.
+           05  FILLER                  PIC X(17)  VALUE SPACE.
+
+       01  TRANSFER-TRAILER-RECORD.
+           05  TRT-TIPO-REGISTRO       PIC X(1)   VALUE "T".
+           05  TRT-CONTADOR            PIC 9(7).
+           05  TRT-TOTAL-MONTO         PIC 9(9)V99.
+           05  FILLER                  PIC X(42)  VALUE SPACE.
