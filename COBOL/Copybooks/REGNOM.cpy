@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Copybook: REGNOM
+      * Purpose:  132-column print line for the payroll register
+      *           produced by 01_nomina.
+      ******************************************************************
+       01  REG-LINE-HEADING.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(10)  VALUE "No. EMPL.".
+           05  FILLER                  PIC X(4)   VALUE SPACE.
+           05  FILLER                  PIC X(30)  VALUE "NOMBRE".
+           05  FILLER                  PIC X(10)  VALUE "PAGO BRUTO".
+           05  FILLER                  PIC X(3)   VALUE SPACE.
+           05  FILLER                  PIC X(10)  VALUE "PAGO NETO".
+           05  FILLER                  PIC X(64)  VALUE SPACE.
+
+       01  REG-LINE-DETALLE.
+           05  REG-EMP-ID              PIC 9(6).
+           05  FILLER                  PIC X(3)   VALUE SPACE.
+           05  REG-EMP-NAME            PIC X(30).
+           05  FILLER                  PIC X(3)   VALUE SPACE.
+           05  REG-GROSS-PAY           PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(3)   VALUE SPACE.
+           05  REG-NET-PAY             PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(67)  VALUE SPACE.
+
+       01  REG-LINE-CONTROL.
+           05  FILLER                  PIC X(10)  VALUE "TOTALES:".
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  REG-CONTROL-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(5)   VALUE " EMPL".
+           05  FILLER                  PIC X(5)   VALUE SPACE.
+           05  REG-CONTROL-TOTAL       PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(89)  VALUE SPACE.
