@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: COTROL
+      * Purpose:  Beginning/ending control-total record for 01_nomina,
+      *           used to reconcile one run's totals against the prior
+      *           run's.
+      ******************************************************************
+       01  CONTROL-RECORD.
+           05  CTRL-TIPO               PIC X(1).
+      *        "B" = totales de inicio, "E" = totales de fin
+           05  CTRL-CONTADOR           PIC 9(7).
+           05  CTRL-TOTAL-BRUTO        PIC 9(9)V99.
