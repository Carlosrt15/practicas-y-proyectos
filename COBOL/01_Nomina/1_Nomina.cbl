@@ -6,22 +6,541 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 01_nomina.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT TIME-CARDS-FILE ASSIGN TO "TARJETAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TC-FILE-STATUS.
+
+           SELECT TIME-CARDS-SORTED-FILE ASSIGN TO "TARJSRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TCS-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWRK".
+
+           SELECT PAYROLL-REGISTER-FILE ASSIGN TO "NOMREG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-FILE-STATUS.
+
+           SELECT RATES-FILE ASSIGN TO "TASAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TASAS-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+           SELECT PAYROLL-RESULTS-FILE ASSIGN TO "NOMRES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RES-FILE-STATUS.
+
+           SELECT YTD-FILE ASSIGN TO "YTDFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-KEY
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPREG.
+
+       FD  TIME-CARDS-FILE.
+       01  TC-RAW-RECORD                  PIC X(19).
+
+       FD  TIME-CARDS-SORTED-FILE.
+       COPY TARJETA.
+
+       SD  SORT-WORK-FILE.
+       COPY TARJETA
+           REPLACING ==TIME-CARD-RECORD== BY ==SORT-TC-RECORD==
+                     ==TC-EMP-ID==        BY ==SRT-TC-EMP-ID==
+                     ==TC-WORK-DATE==     BY ==SRT-TC-WORK-DATE==
+                     ==TC-HOURS==         BY ==SRT-TC-HOURS==
+                     ==TC-SHIFT-CODE==    BY ==SRT-TC-SHIFT-CODE==.
+
+       FD  RATES-FILE.
+       COPY TASAS.
+
+       FD  CHECKPOINT-FILE.
+       COPY PUNTO.
+
+       FD  CONTROL-FILE.
+       COPY COTROL.
+
+       FD  PAYROLL-RESULTS-FILE.
+       COPY RESNOM.
+
+       FD  YTD-FILE.
+       COPY ACUMYTD.
+
+       FD  PAYROLL-REGISTER-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-PRINT-LINE              PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01 NUMERO1 PIC 9(3).
-       01 NUMERO2 PIC 9(3).
-       01 RESULTADO PIC 9(4).
+       01  WS-EMP-FILE-STATUS      PIC X(2).
+       01  WS-TC-FILE-STATUS       PIC X(2).
+       01  WS-TCS-FILE-STATUS      PIC X(2).
+       01  WS-REG-FILE-STATUS      PIC X(2).
+       01  WS-TASAS-FILE-STATUS    PIC X(2).
+       01  WS-CKPT-FILE-STATUS     PIC X(2).
+       01  WS-CTL-FILE-STATUS      PIC X(2).
+       01  WS-RES-FILE-STATUS      PIC X(2).
+       01  WS-YTD-FILE-STATUS      PIC X(2).
+       01  WS-YTD-DEDUCCIONES      PIC 9(6)V99.
+       01  WS-ANIO-ACTUAL          PIC 9(4).
+       01  WS-TOTAL-ANT-CONTADOR   PIC 9(7)    VALUE ZERO.
+       01  WS-TOTAL-ANT-BRUTO      PIC 9(9)V99 VALUE ZERO.
+       01  WS-TOLERANCIA           PIC 9(7)V99 VALUE 500.00.
+       01  WS-VARIANZA             PIC S9(9)V99.
+       01  WS-PARAMETRO-REINICIO   PIC X(1)    VALUE "N".
+       01  WS-EMP-ID-REINICIO      PIC 9(6)    VALUE ZERO.
+       01  WS-FIN-TARJETAS         PIC X(1)    VALUE "N".
+       01  WS-PRIMER-REGISTRO      PIC X(1)    VALUE "S".
+       01  WS-EMP-ID-ACTUAL        PIC 9(6)    VALUE ZERO.
+       01  WS-HORAS-REGULARES      PIC 9(3)V99 VALUE ZERO.
+       01  WS-HORAS-EXTRA          PIC 9(3)V99 VALUE ZERO.
+       01  WS-HORAS-TRABAJADAS     PIC 9(3)V99.
+       01  WS-TARIFA               PIC 9(3)V99.
+       01  WS-TARIFA-EXTRA         PIC 9(4)V99.
+       01  WS-PAGO-REGULAR         PIC 9(6)V99.
+       01  WS-PAGO-EXTRA           PIC 9(6)V99.
+       01  RESULTADO               PIC 9(6)V99.
+       01  WS-DEDUCCION-IMPUESTO   PIC 9(6)V99.
+       01  WS-DEDUCCION-IMSS       PIC 9(6)V99.
+       01  WS-DEDUCCION-TOTAL      PIC 9(6)V99.
+       01  WS-TASA-ENCONTRADA      PIC X(1)    VALUE "N".
+       01  WS-EMPLEADO-VALIDO      PIC X(1)    VALUE "S".
+       01  NET-PAY                 PIC 9(6)V99.
+       01  WS-CONTROL-COUNT        PIC 9(7)    VALUE ZERO.
+       01  WS-CONTROL-TOTAL        PIC 9(9)V99 VALUE ZERO.
+
+       01  WS-TABLA-TASAS-COUNT    PIC 9(2)    VALUE ZERO.
+       01  WS-TABLA-TASAS-IDX      PIC 9(2).
+       01  WS-TABLA-TASAS.
+           05  WS-TASA             OCCURS 20 TIMES
+                                    INDEXED BY WS-TASA-IDX.
+               10  WS-TASA-GROSS-MIN   PIC 9(6)V99.
+               10  WS-TASA-GROSS-MAX   PIC 9(6)V99.
+               10  WS-TASA-TAX-PCT     PIC 9(1)V999.
+               10  WS-TASA-IMSS-PCT    PIC 9(1)V999.
+
+       COPY REGNOM.
+       COPY ARITMLK.
+
        PROCEDURE DIVISION.
-       DISPLAY "Introduce el primer numero".
-       ACCEPT NUMERO1.
+       MAIN-PROCEDURE.
+           ACCEPT WS-PARAMETRO-REINICIO FROM COMMAND-LINE.
+
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           OPEN INPUT RATES-FILE.
+
+           IF WS-PARAMETRO-REINICIO = "R"
+               OPEN EXTEND PAYROLL-REGISTER-FILE
+               IF WS-REG-FILE-STATUS = "35"
+                   OPEN OUTPUT PAYROLL-REGISTER-FILE
+               END-IF
+               OPEN EXTEND PAYROLL-RESULTS-FILE
+               IF WS-RES-FILE-STATUS = "35"
+                   OPEN OUTPUT PAYROLL-RESULTS-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PAYROLL-REGISTER-FILE
+               OPEN OUTPUT PAYROLL-RESULTS-FILE
+           END-IF.
+
+           OPEN I-O YTD-FILE.
+           IF WS-YTD-FILE-STATUS = "35"
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANIO-ACTUAL.
+
+           IF WS-PARAMETRO-REINICIO NOT = "R"
+               MOVE REG-LINE-HEADING TO REG-PRINT-LINE
+               WRITE REG-PRINT-LINE
+           END-IF.
+
+           PERFORM CARGAR-TABLA-TASAS.
+           CLOSE RATES-FILE.
+
+           PERFORM ORDENAR-TARJETAS.
+           OPEN INPUT TIME-CARDS-SORTED-FILE.
+
+           IF WS-PARAMETRO-REINICIO = "R"
+               PERFORM LEER-PUNTO-CONTROL
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           PERFORM LEER-TOTALES-ANTERIORES.
+           PERFORM ESCRIBIR-TOTALES-INICIO.
+
+           PERFORM UNTIL WS-FIN-TARJETAS = "S"
+               READ TIME-CARDS-SORTED-FILE
+                   AT END
+                       MOVE "S" TO WS-FIN-TARJETAS
+                   NOT AT END
+                       PERFORM ACUMULAR-TARJETA
+               END-READ
+           END-PERFORM.
+
+           IF WS-PRIMER-REGISTRO = "N"
+               PERFORM CALCULAR-PAGO-EMPLEADO
+           END-IF.
+
+           PERFORM ESCRIBIR-CONTROL-NOMINA.
+           PERFORM ESCRIBIR-TOTALES-FIN.
+           PERFORM RECONCILIAR-TOTALES.
+
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE TIME-CARDS-SORTED-FILE.
+           CLOSE PAYROLL-REGISTER-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE CONTROL-FILE.
+           CLOSE PAYROLL-RESULTS-FILE.
+           CLOSE YTD-FILE.
+
+           STOP RUN.
+
+       ORDENAR-TARJETAS.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-TC-EMP-ID
+               USING TIME-CARDS-FILE
+               GIVING TIME-CARDS-SORTED-FILE.
+
+       LEER-PUNTO-CONTROL.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-FILE-STATUS = "10"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "10" TO WS-CKPT-FILE-STATUS
+                       NOT AT END
+                           MOVE CKPT-EMP-ID TO WS-EMP-ID-REINICIO
+                           MOVE CKPT-CONTADOR TO WS-CONTROL-COUNT
+                           MOVE CKPT-TOTAL-BRUTO TO WS-CONTROL-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               MOVE "00" TO WS-CKPT-FILE-STATUS
+               DISPLAY "Reiniciando despues del empleado "
+                   WS-EMP-ID-REINICIO
+           ELSE
+               DISPLAY "No hay punto de control de una corrida anterior"
+           END-IF.
+
+       LEER-TOTALES-ANTERIORES.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-FILE-STATUS = "35"
+               OPEN OUTPUT CONTROL-FILE
+               CLOSE CONTROL-FILE
+               OPEN INPUT CONTROL-FILE
+           END-IF.
+           IF WS-CTL-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CTL-FILE-STATUS = "10"
+                   READ CONTROL-FILE
+                       AT END
+                           MOVE "10" TO WS-CTL-FILE-STATUS
+                       NOT AT END
+                           IF CTRL-TIPO = "E"
+                               MOVE CTRL-CONTADOR TO
+                                   WS-TOTAL-ANT-CONTADOR
+                               MOVE CTRL-TOTAL-BRUTO TO
+                                   WS-TOTAL-ANT-BRUTO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "No hay totales de una corrida anterior"
+           END-IF.
+           OPEN EXTEND CONTROL-FILE.
+
+       ESCRIBIR-TOTALES-INICIO.
+           MOVE "B" TO CTRL-TIPO.
+           MOVE WS-CONTROL-COUNT TO CTRL-CONTADOR.
+           MOVE WS-CONTROL-TOTAL TO CTRL-TOTAL-BRUTO.
+           WRITE CONTROL-RECORD.
+
+       ESCRIBIR-TOTALES-FIN.
+           MOVE "E" TO CTRL-TIPO.
+           MOVE WS-CONTROL-COUNT TO CTRL-CONTADOR.
+           MOVE WS-CONTROL-TOTAL TO CTRL-TOTAL-BRUTO.
+           WRITE CONTROL-RECORD.
+
+       RECONCILIAR-TOTALES.
+           COMPUTE WS-VARIANZA =
+               WS-CONTROL-TOTAL - WS-TOTAL-ANT-BRUTO.
+           IF FUNCTION ABS(WS-VARIANZA) > WS-TOLERANCIA
+               DISPLAY "ADVERTENCIA: variacion de monto fuera de "
+                   "tolerancia. Anterior: " WS-TOTAL-ANT-BRUTO
+                   " Actual: " WS-CONTROL-TOTAL
+                   " Variacion: " WS-VARIANZA
+           ELSE
+               DISPLAY "Conciliacion de monto dentro de tolerancia"
+           END-IF.
+
+           IF WS-CONTROL-COUNT NOT = WS-TOTAL-ANT-CONTADOR
+               DISPLAY "ADVERTENCIA: el conteo de registros no "
+                   "coincide. Anterior: " WS-TOTAL-ANT-CONTADOR
+                   " Actual: " WS-CONTROL-COUNT
+           ELSE
+               DISPLAY "Conciliacion de conteo de registros correcta"
+           END-IF.
+
+       ACUMULAR-TARJETA.
+           IF WS-PARAMETRO-REINICIO = "R"
+               AND TC-EMP-ID <= WS-EMP-ID-REINICIO
+               CONTINUE
+           ELSE
+               IF WS-PRIMER-REGISTRO = "S"
+                   MOVE "N" TO WS-PRIMER-REGISTRO
+                   MOVE TC-EMP-ID TO WS-EMP-ID-ACTUAL
+               ELSE
+                   IF TC-EMP-ID NOT = WS-EMP-ID-ACTUAL
+                       PERFORM CALCULAR-PAGO-EMPLEADO
+                       MOVE TC-EMP-ID TO WS-EMP-ID-ACTUAL
+                       MOVE ZERO TO WS-HORAS-REGULARES
+                       MOVE ZERO TO WS-HORAS-EXTRA
+                   END-IF
+               END-IF
+
+               EVALUATE TC-SHIFT-CODE
+                   WHEN "O"
+                       ADD TC-HOURS TO WS-HORAS-EXTRA
+                   WHEN OTHER
+                       ADD TC-HOURS TO WS-HORAS-REGULARES
+               END-EVALUATE
+           END-IF.
+
+       CALCULAR-PAGO-EMPLEADO.
+           MOVE WS-EMP-ID-ACTUAL TO EMP-ID.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Empleado no encontrado: " WS-EMP-ID-ACTUAL
+           END-READ.
+
+           IF WS-EMP-FILE-STATUS = "00"
+               IF EMP-STATUS = "I"
+                   DISPLAY "Empleado " WS-EMP-ID-ACTUAL
+                       " esta desactivado; no se procesa su pago"
+               ELSE
+                   MOVE "S" TO WS-EMPLEADO-VALIDO
+                   MOVE EMP-PAY-RATE TO WS-TARIFA
+                   COMPUTE WS-TARIFA-EXTRA ROUNDED = WS-TARIFA * 1.5
+
+                   MOVE WS-HORAS-REGULARES TO ARITM-NUM1
+                   MOVE WS-TARIFA           TO ARITM-NUM2
+                   MOVE "M"                 TO ARITM-OPERACION
+                   CALL "Aritmetica-validada" USING ARITM-PARAMETROS
+                   IF ARITM-ERROR NOT = "0"
+                       DISPLAY "ERROR aritmetico calculando el pago "
+                           "regular de " WS-EMP-ID-ACTUAL
+                           ", codigo: " ARITM-ERROR
+                       MOVE "N" TO WS-EMPLEADO-VALIDO
+                   ELSE
+                       IF ARITM-RESULTADO > 999999.99
+                           DISPLAY "ERROR aritmetico calculando el "
+                               "pago regular de " WS-EMP-ID-ACTUAL
+                               ": desbordamiento de campo"
+                           MOVE "N" TO WS-EMPLEADO-VALIDO
+                       ELSE
+                           MOVE ARITM-RESULTADO TO WS-PAGO-REGULAR
+                       END-IF
+                   END-IF
+
+                   MOVE WS-HORAS-EXTRA      TO ARITM-NUM1
+                   MOVE WS-TARIFA-EXTRA     TO ARITM-NUM2
+                   MOVE "M"                 TO ARITM-OPERACION
+                   CALL "Aritmetica-validada" USING ARITM-PARAMETROS
+                   IF ARITM-ERROR NOT = "0"
+                       DISPLAY "ERROR aritmetico calculando el pago "
+                           "extra de " WS-EMP-ID-ACTUAL
+                           ", codigo: " ARITM-ERROR
+                       MOVE "N" TO WS-EMPLEADO-VALIDO
+                   ELSE
+                       IF ARITM-RESULTADO > 999999.99
+                           DISPLAY "ERROR aritmetico calculando el "
+                               "pago extra de " WS-EMP-ID-ACTUAL
+                               ": desbordamiento de campo"
+                           MOVE "N" TO WS-EMPLEADO-VALIDO
+                       ELSE
+                           MOVE ARITM-RESULTADO TO WS-PAGO-EXTRA
+                       END-IF
+                   END-IF
+
+                   IF WS-EMPLEADO-VALIDO = "S"
+                       ADD WS-HORAS-REGULARES WS-HORAS-EXTRA
+                           GIVING WS-HORAS-TRABAJADAS
+
+                       MOVE WS-PAGO-REGULAR      TO ARITM-NUM1
+                       MOVE WS-PAGO-EXTRA        TO ARITM-NUM2
+                       MOVE "S"                  TO ARITM-OPERACION
+                       CALL "Aritmetica-validada" USING ARITM-PARAMETROS
+                       IF ARITM-ERROR NOT = "0"
+                           DISPLAY "ERROR aritmetico calculando el "
+                               "sueldo bruto de " WS-EMP-ID-ACTUAL
+                               ", codigo: " ARITM-ERROR
+                           MOVE "N" TO WS-EMPLEADO-VALIDO
+                       ELSE
+                           IF ARITM-RESULTADO > 999999.99
+                               DISPLAY "ERROR aritmetico calculando "
+                                   "el sueldo bruto de "
+                                   WS-EMP-ID-ACTUAL
+                                   ": desbordamiento de campo"
+                               MOVE "N" TO WS-EMPLEADO-VALIDO
+                           ELSE
+                               MOVE ARITM-RESULTADO TO RESULTADO
+                               DISPLAY "El resultado de de la suma es:"
+                                   RESULTADO
+                           END-IF
+                       END-IF
+                   END-IF
+
+                   IF WS-EMPLEADO-VALIDO = "S"
+                       PERFORM CALCULAR-DEDUCCIONES
+                   END-IF
+
+                   IF WS-EMPLEADO-VALIDO = "S"
+                       PERFORM ESCRIBIR-DETALLE-NOMINA
+                   ELSE
+                       DISPLAY "Empleado " WS-EMP-ID-ACTUAL
+                           " no procesado por error aritmetico"
+                   END-IF
+               END-IF
+           END-IF.
+
+       CARGAR-TABLA-TASAS.
+           MOVE ZERO TO WS-TABLA-TASAS-COUNT.
+           IF WS-TASAS-FILE-STATUS = "00"
+               PERFORM UNTIL WS-TASAS-FILE-STATUS = "10"
+                   READ RATES-FILE
+                       AT END
+                           MOVE "10" TO WS-TASAS-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-TABLA-TASAS-COUNT
+                           SET WS-TASA-IDX TO WS-TABLA-TASAS-COUNT
+                           MOVE RATE-GROSS-MIN TO
+                               WS-TASA-GROSS-MIN (WS-TASA-IDX)
+                           MOVE RATE-GROSS-MAX TO
+                               WS-TASA-GROSS-MAX (WS-TASA-IDX)
+                           MOVE RATE-TAX-PCT TO
+                               WS-TASA-TAX-PCT (WS-TASA-IDX)
+                           MOVE RATE-IMSS-PCT TO
+                               WS-TASA-IMSS-PCT (WS-TASA-IDX)
+                   END-READ
+               END-PERFORM
+           ELSE
+               DISPLAY "No se encontro el archivo de tasas; "
+                   "no se aplicaran deducciones"
+           END-IF.
+
+       CALCULAR-DEDUCCIONES.
+           MOVE ZERO TO WS-DEDUCCION-IMPUESTO.
+           MOVE ZERO TO WS-DEDUCCION-IMSS.
+           MOVE "N" TO WS-TASA-ENCONTRADA.
+           PERFORM VARYING WS-TABLA-TASAS-IDX FROM 1 BY 1
+               UNTIL WS-TABLA-TASAS-IDX > WS-TABLA-TASAS-COUNT
+               IF RESULTADO >= WS-TASA-GROSS-MIN (WS-TABLA-TASAS-IDX)
+                   AND RESULTADO <=
+                       WS-TASA-GROSS-MAX (WS-TABLA-TASAS-IDX)
+                   COMPUTE WS-DEDUCCION-IMPUESTO ROUNDED =
+                       RESULTADO * WS-TASA-TAX-PCT (WS-TABLA-TASAS-IDX)
+                   COMPUTE WS-DEDUCCION-IMSS ROUNDED =
+                       RESULTADO * WS-TASA-IMSS-PCT (WS-TABLA-TASAS-IDX)
+                   MOVE "S" TO WS-TASA-ENCONTRADA
+                   MOVE WS-TABLA-TASAS-COUNT TO WS-TABLA-TASAS-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-TASA-ENCONTRADA = "N" AND WS-TABLA-TASAS-COUNT > ZERO
+               DISPLAY "ADVERTENCIA: el sueldo bruto de " EMP-ID
+                   " (" RESULTADO ") no cae en ningun rango "
+                   "configurado; se aplica la tasa mas alta"
+               COMPUTE WS-DEDUCCION-IMPUESTO ROUNDED =
+                   RESULTADO * WS-TASA-TAX-PCT (WS-TABLA-TASAS-COUNT)
+               COMPUTE WS-DEDUCCION-IMSS ROUNDED =
+                   RESULTADO * WS-TASA-IMSS-PCT (WS-TABLA-TASAS-COUNT)
+           END-IF.
+
+           ADD WS-DEDUCCION-IMPUESTO WS-DEDUCCION-IMSS
+               GIVING WS-DEDUCCION-TOTAL.
+           MOVE RESULTADO           TO ARITM-NUM1.
+           MOVE WS-DEDUCCION-TOTAL  TO ARITM-NUM2.
+           MOVE "R"                 TO ARITM-OPERACION.
+           CALL "Aritmetica-validada" USING ARITM-PARAMETROS.
+           IF ARITM-ERROR NOT = "0"
+               DISPLAY "ERROR aritmetico calculando el pago neto de "
+                   EMP-ID ", codigo: " ARITM-ERROR
+               MOVE "N" TO WS-EMPLEADO-VALIDO
+           ELSE
+               IF ARITM-RESULTADO > 999999.99
+                   DISPLAY "ERROR aritmetico calculando el pago "
+                       "neto de " EMP-ID ": desbordamiento de campo"
+                   MOVE "N" TO WS-EMPLEADO-VALIDO
+               ELSE
+                   MOVE ARITM-RESULTADO TO NET-PAY
+               END-IF
+           END-IF.
 
-       DISPLAY "Introduce el segundo numero".
-       ACCEPT NUMERO2.
+       ESCRIBIR-DETALLE-NOMINA.
+           MOVE EMP-ID   TO REG-EMP-ID.
+           MOVE EMP-NAME TO REG-EMP-NAME.
+           MOVE RESULTADO TO REG-GROSS-PAY.
+           MOVE NET-PAY   TO REG-NET-PAY.
+           MOVE REG-LINE-DETALLE TO REG-PRINT-LINE.
+           WRITE REG-PRINT-LINE.
+           ADD 1 TO WS-CONTROL-COUNT.
+           ADD RESULTADO TO WS-CONTROL-TOTAL.
+           MOVE EMP-ID           TO CKPT-EMP-ID.
+           MOVE WS-CONTROL-COUNT TO CKPT-CONTADOR.
+           MOVE WS-CONTROL-TOTAL TO CKPT-TOTAL-BRUTO.
+           WRITE CHECKPOINT-RECORD.
+           MOVE EMP-ID  TO RES-EMP-ID.
+           MOVE NET-PAY TO RES-NET-PAY.
+           WRITE PAYROLL-RESULT-RECORD.
+           PERFORM ACTUALIZAR-YTD.
 
-       ADD NUMERO1 TO NUMERO2 GIVING RESULTADO.
-       DISPLAY "El resultado de de la suma es:" RESULTADO.
+       ACTUALIZAR-YTD.
+           MOVE WS-DEDUCCION-TOTAL TO WS-YTD-DEDUCCIONES.
+           MOVE EMP-ID        TO YTD-EMP-ID.
+           MOVE WS-ANIO-ACTUAL TO YTD-YEAR.
+           READ YTD-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
 
+           IF WS-YTD-FILE-STATUS = "00"
+               ADD RESULTADO         TO YTD-GROSS-TOTAL
+               ADD WS-YTD-DEDUCCIONES TO YTD-DEDUCTIONS-TOTAL
+               ADD NET-PAY           TO YTD-NET-TOTAL
+               REWRITE YTD-RECORD
+           ELSE
+               MOVE EMP-ID            TO YTD-EMP-ID
+               MOVE WS-ANIO-ACTUAL    TO YTD-YEAR
+               MOVE RESULTADO         TO YTD-GROSS-TOTAL
+               MOVE WS-YTD-DEDUCCIONES TO YTD-DEDUCTIONS-TOTAL
+               MOVE NET-PAY           TO YTD-NET-TOTAL
+               WRITE YTD-RECORD
+           END-IF.
 
-            STOP RUN.
+       ESCRIBIR-CONTROL-NOMINA.
+           MOVE WS-CONTROL-COUNT TO REG-CONTROL-COUNT.
+           MOVE WS-CONTROL-TOTAL TO REG-CONTROL-TOTAL.
+           MOVE REG-LINE-CONTROL TO REG-PRINT-LINE.
+           WRITE REG-PRINT-LINE.
        END PROGRAM 01_nomina.
