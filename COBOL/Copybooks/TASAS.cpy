@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: TASAS
+      * Purpose:  Tax / deduction bracket record read from the rates
+      *           file and loaded into WS-TABLA-TASAS at start-up by
+      *           01_nomina so deductions are table-driven instead of
+      *           hard-coded.
+      ******************************************************************
+       01  RATE-BRACKET-RECORD.
+           05  RATE-GROSS-MIN          PIC 9(6)V99.
+           05  RATE-GROSS-MAX          PIC 9(6)V99.
+           05  RATE-TAX-PCT            PIC 9(1)V999.
+           05  RATE-IMSS-PCT           PIC 9(1)V999.
