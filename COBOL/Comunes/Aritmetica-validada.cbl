@@ -0,0 +1,63 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared, validated arithmetic routine for NOMINA and
+      *          any other program that needs rate/proration math
+      *          without reinventing its own unguarded DIVIDE/MULTIPLY.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Aritmetica-validada.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       COPY ARITMLK.
+
+       PROCEDURE DIVISION USING ARITM-PARAMETROS.
+       MAIN-PROCEDURE.
+           MOVE "0" TO ARITM-ERROR.
+           MOVE ZERO TO ARITM-RESULTADO.
+           MOVE ZERO TO ARITM-RESIDUO.
+
+           EVALUATE ARITM-OPERACION
+               WHEN "S"
+                   ADD ARITM-NUM1 TO ARITM-NUM2
+                       GIVING ARITM-RESULTADO
+                       ON SIZE ERROR
+                           MOVE "2" TO ARITM-ERROR
+                   END-ADD
+               WHEN "R"
+                   IF ARITM-NUM2 > ARITM-NUM1
+                       MOVE "2" TO ARITM-ERROR
+                   ELSE
+                       SUBTRACT ARITM-NUM2 FROM ARITM-NUM1
+                           GIVING ARITM-RESULTADO
+                           ON SIZE ERROR
+                               MOVE "2" TO ARITM-ERROR
+                       END-SUBTRACT
+                   END-IF
+               WHEN "M"
+                   MULTIPLY ARITM-NUM1 BY ARITM-NUM2
+                       GIVING ARITM-RESULTADO
+                       ON SIZE ERROR
+                           MOVE "2" TO ARITM-ERROR
+                   END-MULTIPLY
+               WHEN "D"
+                   IF ARITM-NUM2 = ZERO
+                       MOVE "1" TO ARITM-ERROR
+                   ELSE
+                       DIVIDE ARITM-NUM1 BY ARITM-NUM2
+                           GIVING ARITM-RESULTADO
+                           REMAINDER ARITM-RESIDUO
+                           ON SIZE ERROR
+                               MOVE "2" TO ARITM-ERROR
+                       END-DIVIDE
+                   END-IF
+               WHEN OTHER
+                   MOVE "2" TO ARITM-ERROR
+           END-EVALUATE.
+
+           GOBACK.
+       END PROGRAM Aritmetica-validada.
