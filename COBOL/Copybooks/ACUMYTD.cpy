@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: ACUMYTD
+      * Purpose:  Year-to-date accumulation record, keyed by employee
+      *           ID + calendar year, updated by 01_nomina every run
+      *           and read by 04_resumen_anual to build the year-end
+      *           summary. Keying by year keeps each year's totals
+      *           separate instead of accumulating across years.
+      ******************************************************************
+       01  YTD-RECORD.
+           05  YTD-KEY.
+               10  YTD-EMP-ID              PIC 9(6).
+               10  YTD-YEAR                PIC 9(4).
+           05  YTD-GROSS-TOTAL         PIC 9(9)V99.
+           05  YTD-DEDUCTIONS-TOTAL    PIC 9(9)V99.
+           05  YTD-NET-TOTAL           PIC 9(9)V99.
