@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: PUNTO
+      * Purpose:  Checkpoint record written by 01_nomina after every
+      *           employee is paid, so an abended run can restart from
+      *           the last successfully processed employee instead of
+      *           reprocessing the whole pay period. Also carries the
+      *           running record count/gross total as of that employee
+      *           so a restarted run's control totals reflect the whole
+      *           pay period, not just the resumed tail.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-EMP-ID             PIC 9(6).
+           05  CKPT-CONTADOR           PIC 9(7).
+           05  CKPT-TOTAL-BRUTO        PIC 9(9)V99.
