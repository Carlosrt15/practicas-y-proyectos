@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Add/change/deactivate/inquire transactions against
+      *          EMPLOYEE-MASTER, with field validation, so HR changes
+      *          no longer require editing the master file by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 03_mantenimiento_empleados.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPREG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-FILE-STATUS      PIC X(2).
+       01  WS-OPCION               PIC X(1).
+       01  WS-REGISTRO-VALIDO      PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF WS-EMP-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF.
+
+           PERFORM UNTIL WS-OPCION = "5"
+               DISPLAY "1-Alta  2-Cambio  3-Baja  4-Consulta  5-Salir"
+               DISPLAY "Selecciona una opcion:"
+               ACCEPT WS-OPCION
+
+               EVALUATE WS-OPCION
+                   WHEN "1" PERFORM ALTA-EMPLEADO
+                   WHEN "2" PERFORM CAMBIO-EMPLEADO
+                   WHEN "3" PERFORM BAJA-EMPLEADO
+                   WHEN "4" PERFORM CONSULTA-EMPLEADO
+                   WHEN "5" CONTINUE
+                   WHEN OTHER DISPLAY "Opcion invalida"
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-MASTER-FILE.
+
+           STOP RUN.
+
+       ALTA-EMPLEADO.
+           DISPLAY "Numero de empleado:".
+           ACCEPT EMP-ID.
+
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-EMP-FILE-STATUS = "00"
+               DISPLAY "El empleado " EMP-ID " ya existe"
+               DISPLAY "Alta rechazada"
+           ELSE
+               DISPLAY "Nombre:"
+               ACCEPT EMP-NAME
+               DISPLAY "Departamento:"
+               ACCEPT EMP-DEPT
+               DISPLAY "Tarifa por hora:"
+               ACCEPT EMP-PAY-RATE
+               DISPLAY "Horas estandar:"
+               ACCEPT EMP-STD-HOURS
+               DISPLAY "Banco - ABA/routing:"
+               ACCEPT EMP-BANK-ROUTING
+               DISPLAY "Banco - cuenta:"
+               ACCEPT EMP-BANK-ACCOUNT
+               MOVE "A" TO EMP-STATUS
+
+               PERFORM VALIDAR-EMPLEADO
+               IF WS-REGISTRO-VALIDO = "S"
+                   WRITE EMPLOYEE-RECORD
+                       INVALID KEY
+                           DISPLAY "Error al agregar, codigo: "
+                               WS-EMP-FILE-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "Empleado agregado"
+                   END-WRITE
+               END-IF
+           END-IF.
+
+       CAMBIO-EMPLEADO.
+           DISPLAY "Numero de empleado a cambiar:".
+           ACCEPT EMP-ID.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Empleado no encontrado: " EMP-ID
+           END-READ.
+
+           IF WS-EMP-FILE-STATUS = "00"
+               DISPLAY "Nombre [" EMP-NAME "]:"
+               ACCEPT EMP-NAME
+               DISPLAY "Departamento [" EMP-DEPT "]:"
+               ACCEPT EMP-DEPT
+               DISPLAY "Tarifa por hora [" EMP-PAY-RATE "]:"
+               ACCEPT EMP-PAY-RATE
+               DISPLAY "Horas estandar [" EMP-STD-HOURS "]:"
+               ACCEPT EMP-STD-HOURS
+               DISPLAY "Banco - ABA/routing [" EMP-BANK-ROUTING "]:"
+               ACCEPT EMP-BANK-ROUTING
+               DISPLAY "Banco - cuenta [" EMP-BANK-ACCOUNT "]:"
+               ACCEPT EMP-BANK-ACCOUNT
+
+               PERFORM VALIDAR-EMPLEADO
+               IF WS-REGISTRO-VALIDO = "S"
+                   REWRITE EMPLOYEE-RECORD
+                       INVALID KEY
+                           DISPLAY "Error al modificar, codigo: "
+                               WS-EMP-FILE-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "Empleado modificado"
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       BAJA-EMPLEADO.
+           DISPLAY "Numero de empleado a desactivar:".
+           ACCEPT EMP-ID.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Empleado no encontrado: " EMP-ID
+           END-READ.
+
+           IF WS-EMP-FILE-STATUS = "00"
+               MOVE "I" TO EMP-STATUS
+               REWRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "Error al desactivar, codigo: "
+                           WS-EMP-FILE-STATUS
+                   NOT INVALID KEY
+                       DISPLAY "Empleado desactivado"
+               END-REWRITE
+           END-IF.
+
+       CONSULTA-EMPLEADO.
+           DISPLAY "Numero de empleado a consultar:".
+           ACCEPT EMP-ID.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Empleado no encontrado: " EMP-ID
+           END-READ.
+
+           IF WS-EMP-FILE-STATUS = "00"
+               DISPLAY "Nombre:      " EMP-NAME
+               DISPLAY "Departamento:" EMP-DEPT
+               DISPLAY "Tarifa:      " EMP-PAY-RATE
+               DISPLAY "Horas std:   " EMP-STD-HOURS
+               DISPLAY "Estatus:     " EMP-STATUS
+               DISPLAY "Routing:     " EMP-BANK-ROUTING
+               DISPLAY "Cuenta:      " EMP-BANK-ACCOUNT
+           END-IF.
+
+       VALIDAR-EMPLEADO.
+           MOVE "S" TO WS-REGISTRO-VALIDO.
+           IF EMP-PAY-RATE NOT NUMERIC
+               DISPLAY "Tarifa por hora invalida, debe ser numerica"
+               MOVE "N" TO WS-REGISTRO-VALIDO
+           ELSE
+               IF EMP-PAY-RATE = ZERO
+                   DISPLAY "Tarifa por hora invalida, debe ser > 0"
+                   MOVE "N" TO WS-REGISTRO-VALIDO
+               END-IF
+           END-IF
+           IF EMP-DEPT = SPACE
+               DISPLAY "El departamento es obligatorio"
+               MOVE "N" TO WS-REGISTRO-VALIDO
+           END-IF.
+       END PROGRAM 03_mantenimiento_empleados.
