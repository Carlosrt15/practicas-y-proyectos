@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: ARITMLK
+      * Purpose:  LINKAGE SECTION parameters shared between callers of
+      *           Aritmetica-validada and the subprogram itself.
+      ******************************************************************
+       01  ARITM-PARAMETROS.
+           05  ARITM-NUM1              PIC 9(6)V99.
+           05  ARITM-NUM2              PIC 9(6)V99.
+           05  ARITM-OPERACION         PIC X(1).
+      *        "S" = suma, "R" = resta, "M" = multiplicacion,
+      *        "D" = division
+           05  ARITM-RESULTADO         PIC 9(7)V99.
+           05  ARITM-RESIDUO           PIC 9(6)V99.
+           05  ARITM-ERROR             PIC X(1).
+      *        "0" = sin error, "1" = division entre cero,
+      *        "2" = desbordamiento (SIZE ERROR)
