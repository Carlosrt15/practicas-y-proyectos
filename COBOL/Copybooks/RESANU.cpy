@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Copybook: RESANU
+      * Purpose:  132-column print line for the year-end summary report
+      *           produced by 04_resumen_anual from the YTD file.
+      ******************************************************************
+       01  ANU-LINE-HEADING.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(10)  VALUE "No. EMPL.".
+           05  FILLER                  PIC X(4)   VALUE SPACE.
+           05  FILLER                  PIC X(30)  VALUE "NOMBRE".
+           05  FILLER                  PIC X(14)  VALUE "BRUTO ANUAL".
+           05  FILLER                  PIC X(3)   VALUE SPACE.
+           05  FILLER                  PIC X(14)  VALUE "DEDUCC. ANUAL".
+           05  FILLER                  PIC X(3)   VALUE SPACE.
+           05  FILLER                  PIC X(14)  VALUE "NETO ANUAL".
+           05  FILLER                  PIC X(39)  VALUE SPACE.
+
+       01  ANU-LINE-DETALLE.
+           05  ANU-EMP-ID              PIC 9(6).
+           05  FILLER                  PIC X(3)   VALUE SPACE.
+           05  ANU-EMP-NAME            PIC X(30).
+           05  FILLER                  PIC X(3)   VALUE SPACE.
+           05  ANU-GROSS-YTD           PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(3)   VALUE SPACE.
+           05  ANU-DEDUCTIONS-YTD      PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(3)   VALUE SPACE.
+           05  ANU-NET-YTD             PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(42)  VALUE SPACE.
+
+       01  ANU-LINE-CONTROL.
+           05  FILLER                  PIC X(10)  VALUE "TOTALES:".
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  ANU-CONTROL-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(5)   VALUE " EMPL".
+           05  FILLER                  PIC X(5)   VALUE SPACE.
+           05  ANU-CONTROL-TOTAL       PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(89)  VALUE SPACE.
