@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Year-end summary report from the YTD accumulation
+      *          file - gross, deductions and net pay earned so far
+      *          this year per employee. A W2-style statement can be
+      *          built from the same YTD-RECORD fields later.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 04_resumen_anual.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT YTD-FILE ASSIGN TO "YTDFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS YTD-KEY
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+
+           SELECT ANNUAL-SUMMARY-FILE ASSIGN TO "RESANU"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ANU-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPREG.
+
+       FD  YTD-FILE.
+       COPY ACUMYTD.
+
+       FD  ANNUAL-SUMMARY-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  ANU-PRINT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-FILE-STATUS      PIC X(2).
+       01  WS-YTD-FILE-STATUS      PIC X(2).
+       01  WS-ANU-FILE-STATUS      PIC X(2).
+       01  WS-FIN-YTD               PIC X(1)    VALUE "N".
+       01  WS-CONTROL-COUNT         PIC 9(7)    VALUE ZERO.
+       01  WS-CONTROL-TOTAL         PIC 9(9)V99 VALUE ZERO.
+       01  WS-ANIO-REPORTE          PIC 9(4).
+
+       COPY RESANU.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           OPEN INPUT YTD-FILE.
+           OPEN OUTPUT ANNUAL-SUMMARY-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANIO-REPORTE.
+           MOVE ANU-LINE-HEADING TO ANU-PRINT-LINE.
+           WRITE ANU-PRINT-LINE.
+
+           IF WS-YTD-FILE-STATUS = "00"
+               PERFORM UNTIL WS-FIN-YTD = "S"
+                   READ YTD-FILE NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-FIN-YTD
+                       NOT AT END
+                           PERFORM ESCRIBIR-DETALLE-ANUAL
+                   END-READ
+               END-PERFORM
+           ELSE
+               DISPLAY "No se encontro el archivo YTD; "
+                   "no hay acumulados que reportar"
+           END-IF.
+
+           PERFORM ESCRIBIR-CONTROL-ANUAL.
+
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE YTD-FILE.
+           CLOSE ANNUAL-SUMMARY-FILE.
+
+           STOP RUN.
+
+       ESCRIBIR-DETALLE-ANUAL.
+           IF YTD-YEAR = WS-ANIO-REPORTE
+               MOVE YTD-EMP-ID TO EMP-ID
+               READ EMPLOYEE-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Empleado no encontrado: " YTD-EMP-ID
+               END-READ
+
+               IF WS-EMP-FILE-STATUS = "00"
+                   MOVE YTD-EMP-ID            TO ANU-EMP-ID
+                   MOVE EMP-NAME              TO ANU-EMP-NAME
+                   MOVE YTD-GROSS-TOTAL       TO ANU-GROSS-YTD
+                   MOVE YTD-DEDUCTIONS-TOTAL  TO ANU-DEDUCTIONS-YTD
+                   MOVE YTD-NET-TOTAL         TO ANU-NET-YTD
+                   MOVE ANU-LINE-DETALLE TO ANU-PRINT-LINE
+                   WRITE ANU-PRINT-LINE
+                   ADD 1 TO WS-CONTROL-COUNT
+                   ADD YTD-NET-TOTAL TO WS-CONTROL-TOTAL
+               END-IF
+           END-IF.
+
+       ESCRIBIR-CONTROL-ANUAL.
+           MOVE WS-CONTROL-COUNT TO ANU-CONTROL-COUNT.
+           MOVE WS-CONTROL-TOTAL TO ANU-CONTROL-TOTAL.
+           MOVE ANU-LINE-CONTROL TO ANU-PRINT-LINE.
+           WRITE ANU-PRINT-LINE.
+       END PROGRAM 04_resumen_anual.
