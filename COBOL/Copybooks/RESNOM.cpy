@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: RESNOM
+      * Purpose:  Per-employee net-pay result written by 01_nomina and
+      *           read by 02_transferencia to build the bank transfer
+      *           file.
+      ******************************************************************
+       01  PAYROLL-RESULT-RECORD.
+           05  RES-EMP-ID              PIC 9(6).
+           05  RES-NET-PAY             PIC 9(6)V99.
