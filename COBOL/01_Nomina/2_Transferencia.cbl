@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Build a bank-ready direct-deposit transfer file from
+      *          01_nomina's per-employee net-pay results.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 02_transferencia.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT PAYROLL-RESULTS-FILE ASSIGN TO "NOMRES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RES-FILE-STATUS.
+
+           SELECT TRANSFER-FILE ASSIGN TO "TRANSFER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRF-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPREG.
+
+       FD  PAYROLL-RESULTS-FILE.
+       COPY RESNOM.
+
+       FD  TRANSFER-FILE.
+       01  TRF-PRINT-LINE               PIC X(61).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-FILE-STATUS      PIC X(2).
+       01  WS-RES-FILE-STATUS      PIC X(2).
+       01  WS-TRF-FILE-STATUS      PIC X(2).
+       01  WS-FIN-RESULTADOS       PIC X(1)    VALUE "N".
+       01  WS-CONTADOR-TRANSF      PIC 9(7)    VALUE ZERO.
+       01  WS-TOTAL-TRANSF         PIC 9(9)V99 VALUE ZERO.
+
+       COPY TRANSFE.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           OPEN INPUT PAYROLL-RESULTS-FILE.
+           OPEN OUTPUT TRANSFER-FILE.
+
+           PERFORM ESCRIBIR-ENCABEZADO.
+
+           IF WS-RES-FILE-STATUS = "00"
+               PERFORM UNTIL WS-FIN-RESULTADOS = "S"
+                   READ PAYROLL-RESULTS-FILE
+                       AT END
+                           MOVE "S" TO WS-FIN-RESULTADOS
+                       NOT AT END
+                           PERFORM ESCRIBIR-DETALLE-TRANSFERENCIA
+                   END-READ
+               END-PERFORM
+           ELSE
+               DISPLAY "No se encontro el archivo de resultados; "
+                   "no hay transferencias que generar"
+           END-IF.
+
+           PERFORM ESCRIBIR-TRAILER.
+
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE PAYROLL-RESULTS-FILE.
+           CLOSE TRANSFER-FILE.
+
+           STOP RUN.
+
+       ESCRIBIR-ENCABEZADO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TRH-FECHA.
+           MOVE TRANSFER-HEADER-RECORD TO TRF-PRINT-LINE.
+           WRITE TRF-PRINT-LINE.
+
+       ESCRIBIR-DETALLE-TRANSFERENCIA.
+           MOVE RES-EMP-ID TO EMP-ID.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Empleado no encontrado: " RES-EMP-ID
+           END-READ.
+
+           IF WS-EMP-FILE-STATUS = "00"
+               IF EMP-STATUS = "I"
+                   DISPLAY "Empleado " RES-EMP-ID
+                       " esta desactivado; no se genera transferencia"
+               ELSE
+                   MOVE RES-EMP-ID       TO TRD-EMP-ID
+                   MOVE EMP-BANK-ROUTING TO TRD-BANK-ROUTING
+                   MOVE EMP-BANK-ACCOUNT TO TRD-BANK-ACCOUNT
+                   MOVE RES-NET-PAY      TO TRD-MONTO
+                   MOVE TRANSFER-DETAIL-RECORD TO TRF-PRINT-LINE
+                   WRITE TRF-PRINT-LINE
+                   ADD 1 TO WS-CONTADOR-TRANSF
+                   ADD RES-NET-PAY TO WS-TOTAL-TRANSF
+               END-IF
+           END-IF.
+
+       ESCRIBIR-TRAILER.
+           MOVE WS-CONTADOR-TRANSF TO TRT-CONTADOR.
+           MOVE WS-TOTAL-TRANSF    TO TRT-TOTAL-MONTO.
+           MOVE TRANSFER-TRAILER-RECORD TO TRF-PRINT-LINE.
+           WRITE TRF-PRINT-LINE.
+       END PROGRAM 02_transferencia.
